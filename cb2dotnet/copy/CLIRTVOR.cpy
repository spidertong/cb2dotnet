@@ -0,0 +1,32 @@
+      *> CLIRTVOR.CPY
+      *> CLIRTVO-REC - CLIENT RETRIEVE INBOUND MESSAGE LAYOUT.
+      *> ONE OCCURRENCE OF THIS RECORD REPRESENTS ONE INBOUND
+      *> CLIRTVO-REC MESSAGE AS RECEIVED FROM THE SENDING SYSTEM.
+      *>
+      *> MSGCNT IS A COUNT OF POPULATED BGEN-XXXXX OCCURRENCES
+      *> (0-4), NOT AN AMOUNT, SO IT IS CARRIED HERE AS A WHOLE
+      *> NUMBER RATHER THAN A DECIMAL.
+       01  CLIRTVO-REC.
+           03  MESSAGE-HEADER.
+               05  MSGIDA                          PIC X(030).
+               05  MSGLNG                          PIC 9(005).
+               05  MSGCNT                          PIC S9(004).
+               05  FILLER                          PIC X(010).
+               05  MSGID                           PIC X(010).
+           03  MESSAGE-DATA.
+               05  BGEN-XXXXX OCCURS 4.
+                   07  BGEN-XXXXX-ADDRTYPE         PIC X(00001).
+                   07  BGEN-XXXXX-BIRTHP           PIC X(00020)
+                                                    OCCURS 2.
+                   07  BGEN-XXXXX-CLTDOBX          PIC 9(008).
+                   07  FILLER REDEFINES BGEN-XXXXX-CLTDOBX.
+                       09  BGEN-XXXXX-CLTDOBX-CCYY PIC 9(004).
+                       09  BGEN-XXXXX-CLTDOBX-MM   PIC 9(002).
+                       09  BGEN-XXXXX-CLTDOBX-DD   PIC 9(002).
+                   07  BGEN-XXXXX-GROUP OCCURS 3.
+                       09  BGEN-XXXXX-GROUP01      PIC X(00001).
+                       09  BGEN-XXXXX-GROUP02      PIC S9(005).
+                   07  BGEN-XXXXX-TRANS-NO1        PIC 9(04) COMP-3.
+                   07  BGEN-XXXXX-TRANS-NO2        PIC S9(05) COMP-3.
+                   07  BGEN-XXXXX-TRANS-NO3        PIC S9(05)V9(03)
+                                                    COMP-3.
