@@ -0,0 +1,18 @@
+      *> CLIGRPH.CPY
+      *> CLIENT GROUP HISTORY RECORD.
+      *>
+      *> ONE OCCURRENCE OF THIS RECORD IS A DATED SNAPSHOT OF THE
+      *> THREE BGEN-XXXXX-GROUP ENTRIES CARRIED BY ONE BGEN-XXXXX
+      *> OCCURRENCE OF ONE INBOUND CLIRTVO-REC MESSAGE.  A NEW
+      *> RECORD IS APPENDED EVERY TIME THE MESSAGE IS PROCESSED SO
+      *> THE FILE BUILDS UP A POINT-IN-TIME HISTORY PER CLIENT
+      *> RATHER THAN JUST HOLDING THE LATEST VALUES.
+       01  CLIGRPH-REC.
+           03  GH-MSGID                        PIC X(010).
+           03  GH-MSGIDA                       PIC X(030).
+           03  GH-BGEN-OCC-IDX                 PIC 9(001).
+           03  GH-SNAPSHOT-DATE                PIC 9(008).
+           03  GH-SNAPSHOT-TIME                PIC 9(006).
+           03  GH-GROUP OCCURS 3.
+               05  GH-GROUP01                  PIC X(00001).
+               05  GH-GROUP02                  PIC S9(00005).
