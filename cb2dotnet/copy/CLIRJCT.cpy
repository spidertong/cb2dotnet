@@ -0,0 +1,15 @@
+      *> CLIRJCT.CPY
+      *> CLIRTVO-REC REJECT STORE RECORD.
+      *>
+      *> HOLDS THE FULL AS-RECEIVED IMAGE OF A MESSAGE THAT FAILED
+      *> INTAKE EDIT, KEYED BY MSGIDA, SO AN ONLINE MAINTENANCE
+      *> TRANSACTION CAN PULL IT UP, CORRECT IT, AND RESUBMIT IT
+      *> WITHOUT WAITING ON THE SENDING SYSTEM TO RESEND THE WHOLE
+      *> MESSAGE.
+       01  CLIRJCT-REC.
+           03  RJ-MSGIDA                       PIC X(030).
+           03  RJ-REJECT-REASON                PIC X(020).
+           03  RJ-STATUS                       PIC X(001).
+               88  RJ-STATUS-PENDING            VALUE "P".
+               88  RJ-STATUS-RESUBMITTED        VALUE "R".
+           03  RJ-MESSAGE-IMAGE                 PIC X(371).
