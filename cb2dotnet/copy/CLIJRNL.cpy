@@ -0,0 +1,17 @@
+      *> CLIJRNL.CPY
+      *> CLIRTVO-REC INBOUND JOURNAL RECORD.
+      *>
+      *> ONE OCCURRENCE OF THIS RECORD IS THE AS-RECEIVED IMAGE OF
+      *> ONE INBOUND CLIRTVO-REC MESSAGE, WRITTEN BEFORE ANY INTAKE
+      *> EDIT RUNS AGAINST IT.  MESSAGE-DATA IS CARRIED WHOLE (312
+      *> BYTES - THE FOUR BGEN-XXXXX OCCURRENCES) SO A DISPUTED
+      *> TRANSACTION CAN BE REPRODUCED EXACTLY AS SENT, EVEN AFTER
+      *> DOWNSTREAM FILES HAVE BEEN UPDATED AND OVERWRITTEN.
+       01  CLIJRNL-REC.
+           03  JR-MSGIDA                       PIC X(030).
+           03  JR-MSGLNG                       PIC 9(005).
+           03  JR-MSGCNT                       PIC S9(004).
+           03  JR-MSGID                        PIC X(010).
+           03  JR-RECEIVED-DATE                PIC 9(008).
+           03  JR-RECEIVED-TIME                PIC 9(006).
+           03  JR-MESSAGE-DATA                 PIC X(312).
