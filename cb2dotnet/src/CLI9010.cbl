@@ -0,0 +1,247 @@
+       >>SOURCE FORMAT FREE
+      *> CLI9010 - BGEN-XXXXX-TRANS-NO3 CONTROL-TOTAL REPORT.
+      *>
+      *> READS A DAY'S FILE OF CLIRTVO-REC MESSAGES AND ROLLS UP
+      *> TRANS-NO3 FOR EVERY POPULATED BGEN-XXXXX OCCURRENCE, BROKEN
+      *> OUT BY THE OCCURRENCE'S PRIMARY BGEN-XXXXX-GROUP (1) GROUP01
+      *> CODE.  PRODUCES A SUBTOTAL LINE PER GROUP01 CODE, A GRAND
+      *> TOTAL, AND A RECORD COUNT SO DAILY BALANCING NO LONGER
+      *> REQUIRES HAND-TALLYING RAW DUMPS.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLI9010.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIRTVO-IN ASSIGN TO "CLIRTVOI"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLIRTVO-FILE-STATUS.
+
+           SELECT TOTALS-RPT ASSIGN TO "CLI9010R"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TOTALS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIRTVO-IN.
+           COPY CLIRTVOR.
+
+       FD  TOTALS-RPT.
+       01  TOTALS-RPT-REC                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                       PIC X VALUE "N".
+               88  WS-EOF                       VALUE "Y".
+           05  WS-CLIRTVO-FILE-STATUS          PIC X(02) VALUE "00".
+           05  WS-TOTALS-FILE-STATUS           PIC X(02) VALUE "00".
+
+       01  WS-COUNTERS.
+           05  WS-MSG-READ                     PIC 9(07) VALUE 0.
+           05  WS-OCC-READ                     PIC 9(07) VALUE 0.
+           05  WS-GROUP-TAB-CNT                PIC 9(02) VALUE 0.
+           05  WS-UNKNOWN-TYPE-SKIPPED         PIC 9(07) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-MSGID-PREFIX                 PIC X(06).
+           05  WS-OCC-IDX                      PIC 9(01).
+           05  WS-TAB-IDX                      PIC 9(02).
+           05  WS-FOUND-SW                     PIC X.
+               88  WS-FOUND                     VALUE "Y".
+           05  WS-TAB-OVERFLOW-SW               PIC X.
+               88  WS-TAB-OVERFLOW                VALUE "Y".
+           05  WS-GRAND-TOTAL                  PIC S9(09)V9(03) VALUE 0.
+           05  WS-GROUP-OVERFLOW-CNT           PIC 9(07) VALUE 0.
+
+      *> ACCUMULATOR TABLE - ONE ENTRY PER DISTINCT GROUP01 CODE
+      *> ENCOUNTERED, IN ORDER OF FIRST APPEARANCE.  GROUP01 IS AN
+      *> UNCONSTRAINED PIC X(1) WITH NO DOCUMENTED VALUE SET, SO THE
+      *> TABLE SIZE IS A WORKING ASSUMPTION, NOT A HARD LIMIT - A
+      *> CODE THAT WOULD OVERFLOW IT IS REPORTED RATHER THAN WRITTEN
+      *> PAST THE END OF THE TABLE.
+       01  WS-GROUP-TOTALS.
+           05  WS-GROUP-ENTRY OCCURS 36 TIMES
+                   INDEXED BY WS-GT-IDX.
+               10  WS-GT-CODE                  PIC X(00001).
+               10  WS-GT-COUNT                 PIC 9(07).
+               10  WS-GT-TOTAL                 PIC S9(09)V9(03).
+
+       01  WS-RPT-LINES.
+           05  WS-RPT-HDR1.
+               10  FILLER                      PIC X(30)
+                           VALUE "CLI9010 TRANS-NO3 CONTROL TOTA".
+               10  FILLER                      PIC X(102) VALUE SPACES.
+           05  WS-RPT-HDR2.
+               10  FILLER                      PIC X(10) VALUE "GROUP01".
+               10  FILLER                      PIC X(10) VALUE "COUNT".
+               10  FILLER                      PIC X(20) VALUE "TOTAL".
+               10  FILLER                      PIC X(92) VALUE SPACES.
+           05  WS-RPT-DETAIL-LINE.
+               10  RL-GROUP01                  PIC X(10).
+               10  RL-COUNT                    PIC ZZZ,ZZ9.
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  RL-TOTAL                    PIC -(9)9.999.
+               10  FILLER                      PIC X(93) VALUE SPACES.
+           05  WS-RPT-SUMMARY-LINE.
+               10  FILLER                      PIC X(20) VALUE SPACES.
+               10  RL-SUMM-TEXT                PIC X(30).
+               10  RL-SUMM-COUNT               PIC ZZZ,ZZ9.
+               10  FILLER                      PIC X(75) VALUE SPACES.
+           05  WS-RPT-OVERFLOW-LINE.
+               10  FILLER                      PIC X(11)
+                                   VALUE "OVERFLOW **".
+               10  RL-OVF-GROUP01              PIC X(1).
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  FILLER                      PIC X(45)
+                   VALUE "GROUP01 CODE TABLE FULL - CODE NOT TOTALLED".
+               10  FILLER                      PIC X(71) VALUE SPACES.
+           05  WS-RPT-GRAND-TOTAL-LINE.
+               10  FILLER                      PIC X(20)
+                           VALUE "GRAND TOTAL         ".
+               10  RL-GT-TOTAL                 PIC -(9)9.999.
+               10  FILLER                      PIC X(98) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-READ-MESSAGE
+               IF NOT WS-EOF
+                   PERFORM 3000-ACCUMULATE-MESSAGE
+               END-IF
+           END-PERFORM
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CLIRTVO-IN
+           OPEN OUTPUT TOTALS-RPT
+           WRITE TOTALS-RPT-REC FROM WS-RPT-HDR1
+           WRITE TOTALS-RPT-REC FROM WS-RPT-HDR2.
+
+       2000-READ-MESSAGE.
+           READ CLIRTVO-IN
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           IF NOT WS-EOF
+               ADD 1 TO WS-MSG-READ
+           END-IF.
+
+      *> ONLY THE "CLTRTV" FAMILY IS BGEN-XXXXX-SHAPED - THE SAME
+      *> MSGID PREFIX CHECK CLI9000'S 3050-DISPATCH-MESSAGE USES TO
+      *> ROUTE MESSAGES.  A MESSAGE OF SOME OTHER, NOT-YET-ONBOARDED
+      *> TYPE IS SKIPPED RATHER THAN DECODED AS IF IT WERE CLTRTV -
+      *> ITS BYTES HAVE NEVER BEEN ESTABLISHED TO MEAN BGEN-XXXXX-GROUP
+      *> OR TRANS-NO3 AT ALL.
+       3000-ACCUMULATE-MESSAGE.
+           MOVE MSGID (1:6) TO WS-MSGID-PREFIX
+           IF WS-MSGID-PREFIX = "CLTRTV"
+               PERFORM VARYING WS-OCC-IDX FROM 1 BY 1
+                       UNTIL WS-OCC-IDX > 4
+                   IF BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = SPACES
+                       AND BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = LOW-VALUES
+                       PERFORM 3100-ACCUMULATE-ONE-OCC
+                   END-IF
+               END-PERFORM
+           ELSE
+               ADD 1 TO WS-UNKNOWN-TYPE-SKIPPED
+           END-IF.
+
+       3100-ACCUMULATE-ONE-OCC.
+           ADD 1 TO WS-OCC-READ
+           PERFORM 3110-FIND-OR-ADD-GROUP-ENTRY
+           ADD BGEN-XXXXX-TRANS-NO3 (WS-OCC-IDX) TO WS-GRAND-TOTAL
+           IF WS-TAB-OVERFLOW
+               PERFORM 3120-REPORT-OVERFLOW
+           ELSE
+               ADD BGEN-XXXXX-TRANS-NO3 (WS-OCC-IDX)
+                   TO WS-GT-TOTAL (WS-TAB-IDX)
+               ADD 1 TO WS-GT-COUNT (WS-TAB-IDX)
+           END-IF.
+
+       3110-FIND-OR-ADD-GROUP-ENTRY.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE "N" TO WS-TAB-OVERFLOW-SW
+           PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                   UNTIL WS-TAB-IDX > WS-GROUP-TAB-CNT
+               IF WS-GT-CODE (WS-TAB-IDX) =
+                       BGEN-XXXXX-GROUP01 (WS-OCC-IDX, 1)
+                   MOVE "Y" TO WS-FOUND-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               IF WS-GROUP-TAB-CNT >= 36
+                   MOVE "Y" TO WS-TAB-OVERFLOW-SW
+               ELSE
+                   ADD 1 TO WS-GROUP-TAB-CNT
+                   MOVE WS-GROUP-TAB-CNT TO WS-TAB-IDX
+                   MOVE BGEN-XXXXX-GROUP01 (WS-OCC-IDX, 1)
+                       TO WS-GT-CODE (WS-TAB-IDX)
+                   MOVE 0 TO WS-GT-COUNT (WS-TAB-IDX)
+                   MOVE 0 TO WS-GT-TOTAL (WS-TAB-IDX)
+               END-IF
+           END-IF.
+
+       3120-REPORT-OVERFLOW.
+           ADD 1 TO WS-GROUP-OVERFLOW-CNT
+      *> GROUP01 MAY BE LOW-VALUES (NO CODE SENT) - MOVING THAT RAW
+      *> BYTE INTO A LINE SEQUENTIAL REPORT FIELD DROPS THE RECORD
+      *> ENTIRELY, SO A VISIBLE PLACEHOLDER IS SHOWN INSTEAD.  ONLY
+      *> RL-OVF-GROUP01 VARIES BETWEEN CALLS - THE REST OF THE LINE'S
+      *> LITERAL TEXT IS SET ONCE BY ITS VALUE CLAUSE AND MUST NOT BE
+      *> BLANKED OUT AGAIN HERE.
+           IF BGEN-XXXXX-GROUP01 (WS-OCC-IDX, 1) = LOW-VALUES
+               MOVE SPACES TO RL-OVF-GROUP01
+           ELSE
+               MOVE BGEN-XXXXX-GROUP01 (WS-OCC-IDX, 1) TO RL-OVF-GROUP01
+           END-IF
+           WRITE TOTALS-RPT-REC FROM WS-RPT-OVERFLOW-LINE.
+
+       9000-TERMINATE.
+           PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                   UNTIL WS-TAB-IDX > WS-GROUP-TAB-CNT
+               MOVE SPACES TO WS-RPT-DETAIL-LINE
+      *> SAME LOW-VALUES/LINE-SEQUENTIAL HAZARD AS THE OVERFLOW LINE
+      *> ABOVE - AN ACCUMULATOR ENTRY FOR "NO GROUP01 CODE SENT" CAN
+      *> CARRY LOW-VALUES AS ITS CODE.
+               IF WS-GT-CODE (WS-TAB-IDX) = LOW-VALUES
+                   MOVE SPACES TO RL-GROUP01
+               ELSE
+                   MOVE WS-GT-CODE (WS-TAB-IDX) TO RL-GROUP01
+               END-IF
+               MOVE WS-GT-COUNT (WS-TAB-IDX) TO RL-COUNT
+               MOVE WS-GT-TOTAL (WS-TAB-IDX) TO RL-TOTAL
+               WRITE TOTALS-RPT-REC FROM WS-RPT-DETAIL-LINE
+           END-PERFORM
+
+      *> WS-RPT-GRAND-TOTAL-LINE'S "GRAND TOTAL" LABEL IS SET ONCE BY
+      *> ITS VALUE CLAUSE AT PROGRAM START - BLANKING THE WHOLE GROUP
+      *> HERE WOULD ERASE IT PERMANENTLY, SINCE VALUE CLAUSES ONLY
+      *> APPLY AT INITIALIZATION.  ONLY RL-GT-TOTAL VARIES.
+           MOVE WS-GRAND-TOTAL TO RL-GT-TOTAL
+           WRITE TOTALS-RPT-REC FROM WS-RPT-GRAND-TOTAL-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "MESSAGES READ                 " TO RL-SUMM-TEXT
+           MOVE WS-MSG-READ TO RL-SUMM-COUNT
+           WRITE TOTALS-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "OCCURRENCES TOTALLED           " TO RL-SUMM-TEXT
+           MOVE WS-OCC-READ TO RL-SUMM-COUNT
+           WRITE TOTALS-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "GROUP01 CODES NOT TOTALLED    " TO RL-SUMM-TEXT
+           MOVE WS-GROUP-OVERFLOW-CNT TO RL-SUMM-COUNT
+           WRITE TOTALS-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "UNKNOWN MSGID TYPE SKIPPED    " TO RL-SUMM-TEXT
+           MOVE WS-UNKNOWN-TYPE-SKIPPED TO RL-SUMM-COUNT
+           WRITE TOTALS-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           CLOSE CLIRTVO-IN
+           CLOSE TOTALS-RPT.
