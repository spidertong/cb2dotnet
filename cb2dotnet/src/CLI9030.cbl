@@ -0,0 +1,169 @@
+       >>SOURCE FORMAT FREE
+      *> CLI9030 - ONLINE REJECT CORRECTION TRANSACTION.
+      *>
+      *> LETS AN OPERATOR PULL UP A CLIRTVO-REC MESSAGE THAT FAILED
+      *> INTAKE EDIT (CLI9000 REJECT STORE, KEYED BY MSGIDA),
+      *> CORRECT THE GROUP01/GROUP02 VALUES ON ITS BGEN-XXXXX-GROUP
+      *> OCCURRENCES, AND RESUBMIT JUST THAT ONE CORRECTED RECORD
+      *> INTO PROCESSING - WITHOUT WAITING ON THE SENDING SYSTEM TO
+      *> RESEND THE WHOLE MESSAGE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLI9030.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-STORE ASSIGN TO "CLI9000X"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RJ-MSGIDA
+               FILE STATUS IS WS-RJCT-FILE-STATUS.
+
+           SELECT RESUBMIT-OUT ASSIGN TO "CLI9000I"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESUB-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REJECT-STORE.
+           COPY CLIRJCT.
+
+       FD  RESUBMIT-OUT.
+       01  RESUBMIT-REC                        PIC X(371).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-DONE-SW                      PIC X VALUE "N".
+               88  WS-DONE                      VALUE "Y".
+
+       01  WS-RJCT-FILE-STATUS                 PIC X(02).
+       01  WS-RESUB-OUT-STATUS                 PIC X(02).
+
+       01  WS-OPERATOR-INPUT.
+           05  WS-IN-MSGIDA                    PIC X(030).
+           05  WS-IN-OCC-IDX                   PIC 9(01).
+           05  WS-IN-GRP-IDX                   PIC 9(01).
+           05  WS-IN-GROUP01                   PIC X(001).
+           05  WS-IN-GROUP02                   PIC S9(005).
+
+      *> CORRECTION WORK AREA - THE MESSAGE IMAGE PULLED FROM THE
+      *> REJECT STORE, OVERLAID WITH THE STANDARD CLIRTVO-REC
+      *> LAYOUT SO INDIVIDUAL GROUP FIELDS CAN BE ADDRESSED
+      *> DIRECTLY, THE SAME LAYOUT COPYBOOK EVERY OTHER CLIRTVO-REC
+      *> PROGRAM IN THIS SUITE USES.
+           COPY CLIRTVOR REPLACING ==CLIRTVO-REC== BY ==WS-CORR-MSG==.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SELECT-MESSAGE
+           IF WS-RJCT-FILE-STATUS = "00"
+               PERFORM 3000-DISPLAY-GROUPS
+               PERFORM UNTIL WS-DONE
+                   PERFORM 4000-APPLY-ONE-CORRECTION
+               END-PERFORM
+               PERFORM 5000-RESUBMIT-MESSAGE
+           ELSE
+               DISPLAY "CLI9030: MSGIDA NOT FOUND IN REJECT STORE"
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *> RESUBMIT-OUT IS A QUEUE THAT CLI9000 DRAINS ON ITS NEXT RUN -
+      *> IT HAS TO BE OPENED EXTEND, THE SAME AS EVERY OTHER
+      *> ACCUMULATING OUTPUT IN THIS SUITE, OR EACH CORRECTION WOULD
+      *> DESTROY ANY EARLIER RESUBMISSION CLI9000 HASN'T CONSUMED YET.
+      *> CLI9030 IS THE ONLY WRITER OF CLI9000I, SO THE FIRST-EVER
+      *> CORRECTION IN A FRESH ENVIRONMENT FINDS NO FILE TO EXTEND -
+      *> THE SAME "CREATE IF MISSING" HANDLING CLI9000 GIVES ITS OWN
+      *> APPEND-ONLY OUTPUTS.
+       1000-INITIALIZE.
+           OPEN I-O REJECT-STORE
+           OPEN EXTEND RESUBMIT-OUT
+           IF WS-RESUB-OUT-STATUS = "35"
+               OPEN OUTPUT RESUBMIT-OUT
+               CLOSE RESUBMIT-OUT
+               OPEN EXTEND RESUBMIT-OUT
+           END-IF.
+
+       2000-SELECT-MESSAGE.
+           DISPLAY "ENTER MSGIDA OF REJECTED MESSAGE TO CORRECT: "
+               WITH NO ADVANCING
+           ACCEPT WS-IN-MSGIDA
+           MOVE WS-IN-MSGIDA TO RJ-MSGIDA
+           READ REJECT-STORE
+               INVALID KEY
+                   DISPLAY "CLI9030: MSGIDA NOT ON FILE"
+           END-READ
+           IF WS-RJCT-FILE-STATUS = "00"
+               IF NOT RJ-STATUS-PENDING
+                   DISPLAY "CLI9030: MESSAGE ALREADY RESUBMITTED"
+                   MOVE "23" TO WS-RJCT-FILE-STATUS
+               ELSE
+                   MOVE RJ-MESSAGE-IMAGE TO WS-CORR-MSG
+               END-IF
+           END-IF.
+
+       3000-DISPLAY-GROUPS.
+           DISPLAY "CURRENT GROUP VALUES FOR " RJ-MSGIDA
+           PERFORM VARYING WS-IN-OCC-IDX FROM 1 BY 1
+                   UNTIL WS-IN-OCC-IDX > 4
+               PERFORM VARYING WS-IN-GRP-IDX FROM 1 BY 1
+                       UNTIL WS-IN-GRP-IDX > 3
+                   DISPLAY "  OCC=" WS-IN-OCC-IDX
+                       " GRP=" WS-IN-GRP-IDX
+                       " GROUP01=" BGEN-XXXXX-GROUP01
+                           (WS-IN-OCC-IDX, WS-IN-GRP-IDX)
+                       " GROUP02=" BGEN-XXXXX-GROUP02
+                           (WS-IN-OCC-IDX, WS-IN-GRP-IDX)
+               END-PERFORM
+           END-PERFORM.
+
+      *> WS-IN-OCC-IDX/WS-IN-GRP-IDX ARE PLAIN PIC 9 FIELDS - AN
+      *> OPERATOR TYPO (5-9) WOULD OTHERWISE SUBSCRIPT PAST THE
+      *> OCCURS 4/OCCURS 3 TABLES, SO BOTH ARE RANGE-CHECKED BEFORE
+      *> BEING USED AS SUBSCRIPTS.
+       4000-APPLY-ONE-CORRECTION.
+           DISPLAY "OCCURRENCE (1-4) TO CORRECT, 0 TO FINISH: "
+               WITH NO ADVANCING
+           ACCEPT WS-IN-OCC-IDX
+           IF WS-IN-OCC-IDX = 0
+               SET WS-DONE TO TRUE
+           ELSE
+               IF WS-IN-OCC-IDX > 4
+                   DISPLAY "CLI9030: OCCURRENCE MUST BE 0-4"
+               ELSE
+                   DISPLAY "GROUP (1-3) TO CORRECT: " WITH NO ADVANCING
+                   ACCEPT WS-IN-GRP-IDX
+                   IF WS-IN-GRP-IDX < 1 OR WS-IN-GRP-IDX > 3
+                       DISPLAY "CLI9030: GROUP MUST BE 1-3"
+                   ELSE
+                       DISPLAY "NEW GROUP01 VALUE: " WITH NO ADVANCING
+                       ACCEPT WS-IN-GROUP01
+                       DISPLAY "NEW GROUP02 VALUE: " WITH NO ADVANCING
+                       ACCEPT WS-IN-GROUP02
+                       MOVE WS-IN-GROUP01 TO
+                           BGEN-XXXXX-GROUP01
+                               (WS-IN-OCC-IDX, WS-IN-GRP-IDX)
+                       MOVE WS-IN-GROUP02 TO
+                           BGEN-XXXXX-GROUP02
+                               (WS-IN-OCC-IDX, WS-IN-GRP-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+
+       5000-RESUBMIT-MESSAGE.
+      *> WRITE THE CORRECTED IMAGE TO THE RESUBMIT QUEUE - A
+      *> SUBSEQUENT CLI9000 RUN POINTED AT CLI9000I REPROCESSES
+      *> JUST THIS ONE RECORD - AND MARK THE REJECT STORE ENTRY SO
+      *> IT ISN'T OFFERED FOR CORRECTION A SECOND TIME.
+           MOVE WS-CORR-MSG TO RESUBMIT-REC
+           WRITE RESUBMIT-REC
+           SET RJ-STATUS-RESUBMITTED TO TRUE
+           MOVE WS-CORR-MSG TO RJ-MESSAGE-IMAGE
+           REWRITE CLIRJCT-REC
+           DISPLAY "CLI9030: MESSAGE RESUBMITTED TO CLI9000I".
+
+       9000-TERMINATE.
+           CLOSE REJECT-STORE
+           CLOSE RESUBMIT-OUT.
