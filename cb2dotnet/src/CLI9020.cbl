@@ -0,0 +1,329 @@
+       >>SOURCE FORMAT FREE
+      *> CLI9020 - CLIRTVO-REC JSON EXTRACT.
+      *>
+      *> UNPACKS EACH INBOUND CLIRTVO-REC MESSAGE - MESSAGE-HEADER
+      *> AND ALL FOUR BGEN-XXXXX OCCURRENCES, INCLUDING THE BIRTHP
+      *> AND GROUP TABLES - INTO ONE JSON OBJECT PER LINE.  PACKED
+      *> TRANS-NO FIELDS ARE CONVERTED TO DISPLAY NUMERICS AND
+      *> CLTDOBX IS EXPANDED TO CCYY-MM-DD SO CONSUMERS GET ONE
+      *> SHARED EXTRACT INSTEAD OF EACH WRITING THEIR OWN UNPACKING
+      *> LOGIC AGAINST THE RAW FIXED-FORMAT RECORD.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLI9020.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIRTVO-IN ASSIGN TO "CLIRTVOI"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLIRTVO-FILE-STATUS.
+
+           SELECT JSON-OUT ASSIGN TO "CLI9020J"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JSON-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIRTVO-IN.
+           COPY CLIRTVOR.
+
+       FD  JSON-OUT.
+       01  JSON-OUT-REC                        PIC X(2000).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                       PIC X VALUE "N".
+               88  WS-EOF                       VALUE "Y".
+           05  WS-CLIRTVO-FILE-STATUS          PIC X(02) VALUE "00".
+           05  WS-JSON-FILE-STATUS             PIC X(02) VALUE "00".
+               88  WS-JSON-FILE-OK              VALUE "00".
+
+       01  WS-COUNTERS.
+           05  WS-MSG-READ                     PIC 9(07) VALUE 0.
+           05  WS-UNKNOWN-TYPE-SKIPPED         PIC 9(07) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-MSGID-PREFIX                 PIC X(06).
+           05  WS-OCC-IDX                      PIC 9(01).
+           05  WS-BP-IDX                       PIC 9(01).
+           05  WS-GRP-IDX                      PIC 9(01).
+           05  WS-JSON-PTR                     PIC 9(04).
+           05  WS-BGEN-EMITTED                 PIC 9(01).
+
+      *> ESCAPING WORK AREA FOR ANY FIELD INTERPOLATED INTO A JSON
+      *> STRING LITERAL - QUOTES AND BACKSLASHES ARE BACKSLASH-
+      *> ESCAPED, AND CONTROL BYTES (WHICH AN UNPOPULATED FIELD MAY
+      *> STILL CARRY AS LOW-VALUES) ARE DROPPED RATHER THAN EMITTED,
+      *> SO A MESSAGE THAT DOESN'T USE ALL ITS SLOTS CAN'T PRODUCE
+      *> INVALID JSON.
+       01  WS-ESCAPE-FIELDS.
+           05  WS-ESC-SOURCE                   PIC X(30).
+           05  WS-ESC-LENGTH                   PIC 9(02).
+           05  WS-ESC-IDX                      PIC 9(02).
+           05  WS-ESC-CHAR                     PIC X(01).
+
+       01  WS-EDIT-FIELDS.
+           05  WS-ED-MSGLNG                    PIC Z(004)9.
+           05  WS-ED-MSGCNT                    PIC -(4)9.
+           05  WS-ED-CCYY                      PIC 9(004).
+           05  WS-ED-MM                        PIC 9(002).
+           05  WS-ED-DD                        PIC 9(002).
+           05  WS-ED-TRANS-NO1                 PIC ZZZ9.
+           05  WS-ED-TRANS-NO2                 PIC -(5)9.
+           05  WS-ED-TRANS-NO3                 PIC -(5)9.999.
+           05  WS-ED-GROUP02                   PIC -(5)9.
+
+       01  WS-JSON-LINE                        PIC X(2000).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-READ-MESSAGE
+               IF NOT WS-EOF
+      *> ONLY THE "CLTRTV" FAMILY IS BGEN-XXXXX-SHAPED - THE SAME
+      *> MSGID PREFIX CHECK CLI9000'S 3050-DISPATCH-MESSAGE USES TO
+      *> ROUTE MESSAGES.  A NOT-YET-ONBOARDED MESSAGE TYPE IS SKIPPED
+      *> RATHER THAN UNPACKED AS IF IT WERE CLTRTV - ITS BYTES HAVE
+      *> NEVER BEEN ESTABLISHED TO MEAN BGEN-XXXXX-GROUP/BIRTHP/ETC.
+                   MOVE MSGID (1:6) TO WS-MSGID-PREFIX
+                   IF WS-MSGID-PREFIX = "CLTRTV"
+                       PERFORM 3000-BUILD-JSON-LINE
+                       PERFORM 3900-WRITE-JSON-LINE
+                   ELSE
+                       ADD 1 TO WS-UNKNOWN-TYPE-SKIPPED
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CLIRTVO-IN
+           OPEN OUTPUT JSON-OUT.
+
+       2000-READ-MESSAGE.
+           READ CLIRTVO-IN
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           IF NOT WS-EOF
+               ADD 1 TO WS-MSG-READ
+           END-IF.
+
+       3000-BUILD-JSON-LINE.
+           MOVE SPACES TO WS-JSON-LINE
+           MOVE 1 TO WS-JSON-PTR
+           MOVE 0 TO WS-BGEN-EMITTED
+           MOVE MSGLNG TO WS-ED-MSGLNG
+           MOVE MSGCNT TO WS-ED-MSGCNT
+           STRING
+               '{"msgida":"' DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+               WITH POINTER WS-JSON-PTR
+           END-STRING
+           MOVE FUNCTION TRIM(MSGIDA) TO WS-ESC-SOURCE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(MSGIDA)) TO WS-ESC-LENGTH
+           PERFORM 3150-ESCAPE-AND-APPEND
+           STRING
+               '","msglng":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ED-MSGLNG) DELIMITED BY SIZE
+               ',"msgcnt":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ED-MSGCNT) DELIMITED BY SIZE
+               ',"msgid":"' DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+               WITH POINTER WS-JSON-PTR
+           END-STRING
+           MOVE FUNCTION TRIM(MSGID) TO WS-ESC-SOURCE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(MSGID)) TO WS-ESC-LENGTH
+           PERFORM 3150-ESCAPE-AND-APPEND
+           STRING
+               '","bgen":[' DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+               WITH POINTER WS-JSON-PTR
+           END-STRING
+
+      *> ONLY OCCURRENCES CARRYING AN ADDRTYPE ARE GENUINE - THE SAME
+      *> POPULATED-OCCURRENCE RULE CLI9000/CLI9010 USE.  A SKIPPED
+      *> SLOT WOULD OTHERWISE FEED LOW-VALUES INTO A JSON STRING.
+           PERFORM VARYING WS-OCC-IDX FROM 1 BY 1
+                   UNTIL WS-OCC-IDX > 4
+               IF BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = SPACES
+                   AND BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = LOW-VALUES
+                   IF WS-BGEN-EMITTED > 0
+                       STRING "," DELIMITED BY SIZE
+                           INTO WS-JSON-LINE
+                           WITH POINTER WS-JSON-PTR
+                       END-STRING
+                   END-IF
+                   PERFORM 3100-BUILD-ONE-BGEN
+                   ADD 1 TO WS-BGEN-EMITTED
+               END-IF
+           END-PERFORM
+
+           STRING "]}" DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+       3100-BUILD-ONE-BGEN.
+      *> CLTDOBX MAY BE LOW-VALUES (BIRTHDATE NEVER SENT) RATHER THAN
+      *> A REAL DATE - MOVING THAT STRAIGHT INTO A DISPLAY-NUMERIC
+      *> FIELD LEAVES EMBEDDED NULS IN IT, WHICH ABENDS THE LINE
+      *> SEQUENTIAL WRITE BELOW.  EDIT ZEROS FOR ANY NON-NUMERIC
+      *> SOURCE VALUE INSTEAD OF THE RAW BYTES.
+           IF BGEN-XXXXX-CLTDOBX (WS-OCC-IDX) NUMERIC
+               MOVE BGEN-XXXXX-CLTDOBX-CCYY (WS-OCC-IDX) TO WS-ED-CCYY
+               MOVE BGEN-XXXXX-CLTDOBX-MM (WS-OCC-IDX) TO WS-ED-MM
+               MOVE BGEN-XXXXX-CLTDOBX-DD (WS-OCC-IDX) TO WS-ED-DD
+           ELSE
+               MOVE 0 TO WS-ED-CCYY
+               MOVE 0 TO WS-ED-MM
+               MOVE 0 TO WS-ED-DD
+           END-IF
+           MOVE BGEN-XXXXX-TRANS-NO1 (WS-OCC-IDX) TO WS-ED-TRANS-NO1
+           MOVE BGEN-XXXXX-TRANS-NO2 (WS-OCC-IDX) TO WS-ED-TRANS-NO2
+           MOVE BGEN-XXXXX-TRANS-NO3 (WS-OCC-IDX) TO WS-ED-TRANS-NO3
+
+           STRING
+               '{"addrtype":"' DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+               WITH POINTER WS-JSON-PTR
+           END-STRING
+           MOVE BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) TO WS-ESC-SOURCE (1:1)
+           MOVE 1 TO WS-ESC-LENGTH
+           PERFORM 3150-ESCAPE-AND-APPEND
+           STRING
+               '","birthp":[' DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+               WITH POINTER WS-JSON-PTR
+           END-STRING
+
+           PERFORM VARYING WS-BP-IDX FROM 1 BY 1 UNTIL WS-BP-IDX > 2
+               IF WS-BP-IDX > 1
+                   STRING "," DELIMITED BY SIZE
+                       INTO WS-JSON-LINE
+                       WITH POINTER WS-JSON-PTR
+                   END-STRING
+               END-IF
+               STRING
+                   '"' DELIMITED BY SIZE
+                   INTO WS-JSON-LINE
+                   WITH POINTER WS-JSON-PTR
+               END-STRING
+               MOVE FUNCTION TRIM(BGEN-XXXXX-BIRTHP (WS-OCC-IDX, WS-BP-IDX))
+                   TO WS-ESC-SOURCE
+               MOVE FUNCTION LENGTH(
+                   FUNCTION TRIM(BGEN-XXXXX-BIRTHP (WS-OCC-IDX, WS-BP-IDX)))
+                   TO WS-ESC-LENGTH
+               PERFORM 3150-ESCAPE-AND-APPEND
+               STRING
+                   '"' DELIMITED BY SIZE
+                   INTO WS-JSON-LINE
+                   WITH POINTER WS-JSON-PTR
+               END-STRING
+           END-PERFORM
+
+           STRING
+               '],"cltdobx":"' DELIMITED BY SIZE
+               WS-ED-CCYY DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-ED-MM DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-ED-DD DELIMITED BY SIZE
+               '","group":[' DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+               WITH POINTER WS-JSON-PTR
+           END-STRING
+
+           PERFORM VARYING WS-GRP-IDX FROM 1 BY 1 UNTIL WS-GRP-IDX > 3
+      *> SAME LOW-VALUES/NUMERIC-EDIT HAZARD AS CLTDOBX ABOVE - A
+      *> GROUP ENTRY A CLIENT NEVER USED CARRIES GROUP02 AS LOW-VALUES,
+      *> NOT A ZERO AMOUNT.
+               IF BGEN-XXXXX-GROUP02 (WS-OCC-IDX, WS-GRP-IDX) NUMERIC
+                   MOVE BGEN-XXXXX-GROUP02 (WS-OCC-IDX, WS-GRP-IDX)
+                       TO WS-ED-GROUP02
+               ELSE
+                   MOVE 0 TO WS-ED-GROUP02
+               END-IF
+               IF WS-GRP-IDX > 1
+                   STRING "," DELIMITED BY SIZE
+                       INTO WS-JSON-LINE
+                       WITH POINTER WS-JSON-PTR
+                   END-STRING
+               END-IF
+               STRING
+                   '{"group01":"' DELIMITED BY SIZE
+                   INTO WS-JSON-LINE
+                   WITH POINTER WS-JSON-PTR
+               END-STRING
+               MOVE BGEN-XXXXX-GROUP01 (WS-OCC-IDX, WS-GRP-IDX)
+                   TO WS-ESC-SOURCE (1:1)
+               MOVE 1 TO WS-ESC-LENGTH
+               PERFORM 3150-ESCAPE-AND-APPEND
+               STRING
+                   '","group02":' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ED-GROUP02) DELIMITED BY SIZE
+                   "}" DELIMITED BY SIZE
+                   INTO WS-JSON-LINE
+                   WITH POINTER WS-JSON-PTR
+               END-STRING
+           END-PERFORM
+
+           STRING
+               '],"transno1":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ED-TRANS-NO1) DELIMITED BY SIZE
+               ',"transno2":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ED-TRANS-NO2) DELIMITED BY SIZE
+               ',"transno3":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ED-TRANS-NO3) DELIMITED BY SIZE
+               "}" DELIMITED BY SIZE
+               INTO WS-JSON-LINE
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+      *> APPEND WS-ESC-SOURCE (1:WS-ESC-LENGTH) TO WS-JSON-LINE ONE
+      *> BYTE AT A TIME, BACKSLASH-ESCAPING QUOTES AND BACKSLASHES AND
+      *> DROPPING CONTROL BYTES, SO THE RESULT IS ALWAYS A VALID JSON
+      *> STRING BODY REGARDLESS OF WHAT THE SOURCE FIELD CONTAINS.
+       3150-ESCAPE-AND-APPEND.
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+                   UNTIL WS-ESC-IDX > WS-ESC-LENGTH
+               MOVE WS-ESC-SOURCE (WS-ESC-IDX:1) TO WS-ESC-CHAR
+               EVALUATE TRUE
+                   WHEN WS-ESC-CHAR = '"'
+                       STRING '\"' DELIMITED BY SIZE
+                           INTO WS-JSON-LINE
+                           WITH POINTER WS-JSON-PTR
+                       END-STRING
+                   WHEN WS-ESC-CHAR = '\'
+                       STRING '\\' DELIMITED BY SIZE
+                           INTO WS-JSON-LINE
+                           WITH POINTER WS-JSON-PTR
+                       END-STRING
+                   WHEN WS-ESC-CHAR < ' '
+                       CONTINUE
+                   WHEN OTHER
+                       STRING WS-ESC-CHAR DELIMITED BY SIZE
+                           INTO WS-JSON-LINE
+                           WITH POINTER WS-JSON-PTR
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM.
+
+       3900-WRITE-JSON-LINE.
+           MOVE WS-JSON-LINE TO JSON-OUT-REC
+           WRITE JSON-OUT-REC
+           IF NOT WS-JSON-FILE-OK
+               DISPLAY "CLI9020: JSON-OUT WRITE FAILED FOR " MSGIDA
+                   " STATUS=" WS-JSON-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9000-TERMINATE
+               STOP RUN
+           END-IF.
+
+       9000-TERMINATE.
+           DISPLAY "CLI9020: MESSAGES READ=" WS-MSG-READ
+               " UNKNOWN MSGID TYPE SKIPPED=" WS-UNKNOWN-TYPE-SKIPPED
+           CLOSE CLIRTVO-IN
+           CLOSE JSON-OUT.
