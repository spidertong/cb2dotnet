@@ -0,0 +1,809 @@
+       >>SOURCE FORMAT FREE
+      *> CLI9000 - CLIRTVO-REC BATCH INTAKE DRIVER.
+      *>
+      *> READS A DAY'S FILE OF CLIRTVO-REC MESSAGES, RUNS THE INTAKE
+      *> EDITS AGAINST EACH ONE, AND DRIVES THE DOWNSTREAM UPDATES
+      *> FOR MESSAGES THAT PASS.  EXCEPTIONS ARE WRITTEN TO
+      *> CLI9000R FOR THE SENDING SYSTEM TO ACT ON.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLI9000.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIRTVO-IN ASSIGN TO "CLIRTVOI"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLIRTVO-FILE-STATUS.
+
+           SELECT EDIT-RPT ASSIGN TO "CLI9000R"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EDITRPT-FILE-STATUS.
+
+           SELECT GRPHIST-OUT ASSIGN TO "CLI9000G"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GRPHIST-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CLI9000K"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT JOURNAL-OUT ASSIGN TO "CLI9000J"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-FILE-STATUS.
+
+           SELECT REJECT-STORE ASSIGN TO "CLI9000X"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RJ-MSGIDA
+               FILE STATUS IS WS-RJCT-FILE-STATUS.
+
+      *> A CORRECTED MESSAGE CLI9030 RESUBMITS LANDS HERE - THE SAME
+      *> 371-BYTE IMAGE LAYOUT AS CLIRTVOI, READ BACK IN AND FED
+      *> THROUGH THE SAME JOURNAL/EDIT/POST PIPELINE AS ANY OTHER
+      *> INBOUND MESSAGE.
+           SELECT RESUBMIT-IN ASSIGN TO "CLI9000I"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESUB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIRTVO-IN.
+           COPY CLIRTVOR.
+
+       FD  EDIT-RPT.
+       01  EDIT-RPT-REC                        PIC X(132).
+
+       FD  GRPHIST-OUT.
+           COPY CLIGRPH.
+
+       FD  JOURNAL-OUT.
+           COPY CLIJRNL.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKPT-MSGIDA                     PIC X(030).
+           05  FILLER                          PIC X(001).
+           05  CKPT-SEQ                        PIC 9(007).
+           05  FILLER                          PIC X(001).
+      *> THE MSGIDA OF THE FIRST RECORD READ FROM CLIRTVO-IN THIS RUN -
+      *> A FINGERPRINT OF WHICH DAY'S FILE THIS CHECKPOINT BELONGS TO,
+      *> SO A RESTART CAN TELL THAT FILE APART FROM A DIFFERENT ONE
+      *> THE OPERATOR RAN WITHOUT FIRST ROLLING CLI9000K.
+           05  CKPT-FIRST-MSGIDA               PIC X(030).
+           05  FILLER                          PIC X(063).
+
+       FD  REJECT-STORE.
+           COPY CLIRJCT.
+
+       FD  RESUBMIT-IN.
+       01  RESUBMIT-IN-REC                       PIC X(371).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                       PIC X VALUE "N".
+               88  WS-EOF                       VALUE "Y".
+           05  WS-MSG-VALID-SW                 PIC X VALUE "Y".
+               88  WS-MSG-VALID                 VALUE "Y".
+               88  WS-MSG-INVALID                VALUE "N".
+           05  WS-KNOWN-TYPE-SW                 PIC X VALUE "Y".
+               88  WS-MSG-KNOWN-TYPE             VALUE "Y".
+               88  WS-MSG-UNKNOWN-TYPE           VALUE "N".
+           05  WS-GROUP-COMBO-VALID-SW          PIC X VALUE "Y".
+               88  WS-GROUP-COMBO-VALID          VALUE "Y".
+           05  WS-CKPT-EOF-SW                   PIC X VALUE "N".
+               88  WS-CKPT-EOF                   VALUE "Y".
+           05  WS-CKPT-FILE-STATUS              PIC X(02) VALUE "00".
+               88  WS-CKPT-FILE-OK               VALUE "00".
+               88  WS-CKPT-FILE-NOT-FOUND        VALUE "35".
+           05  WS-RJCT-FILE-STATUS               PIC X(02) VALUE "00".
+           05  WS-RESUB-EOF-SW                    PIC X VALUE "N".
+               88  WS-RESUB-EOF                    VALUE "Y".
+           05  WS-RESUB-FILE-STATUS               PIC X(02) VALUE "00".
+           05  WS-CLIRTVO-FILE-STATUS             PIC X(02) VALUE "00".
+           05  WS-EDITRPT-FILE-STATUS             PIC X(02) VALUE "00".
+           05  WS-GRPHIST-FILE-STATUS             PIC X(02) VALUE "00".
+               88  WS-GRPHIST-FILE-OK              VALUE "00".
+           05  WS-JOURNAL-FILE-STATUS             PIC X(02) VALUE "00".
+               88  WS-JOURNAL-FILE-OK              VALUE "00".
+
+       01  WS-COUNTERS.
+           05  WS-MSG-READ                     PIC 9(07) VALUE 0.
+           05  WS-MSG-CLEAN                    PIC 9(07) VALUE 0.
+           05  WS-MSG-REJECTED                 PIC 9(07) VALUE 0.
+           05  WS-MSGCNT-ERRORS                PIC 9(07) VALUE 0.
+           05  WS-CLTDOBX-ERRORS               PIC 9(07) VALUE 0.
+           05  WS-GRPHIST-WRITTEN              PIC 9(07) VALUE 0.
+           05  WS-ADDRTYPE-DUP-ERRORS          PIC 9(07) VALUE 0.
+           05  WS-JOURNAL-WRITTEN              PIC 9(07) VALUE 0.
+           05  WS-REJECT-STORED                PIC 9(07) VALUE 0.
+           05  WS-RESUB-READ                    PIC 9(07) VALUE 0.
+           05  WS-GROUP-COMBO-ERRORS            PIC 9(07) VALUE 0.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL          PIC 9(05) VALUE 1000.
+           05  WS-RESTART-SEQ                  PIC 9(07) VALUE 0.
+           05  WS-CKPT-FIRST-MSGIDA            PIC X(030) VALUE SPACES.
+           05  WS-FIRST-MSGIDA                 PIC X(030) VALUE SPACES.
+
+       01  WS-DISPATCH-FIELDS.
+           05  WS-MSGID-PREFIX                 PIC X(06).
+           05  WS-UNKNOWN-TYPE-ERRORS          PIC 9(07) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-OCC-IDX                      PIC 9(01).
+           05  WS-OCC-IDX2                     PIC 9(01).
+           05  WS-GRP-IDX                      PIC 9(01).
+           05  WS-ACTUAL-CNT                   PIC S9(04).
+           05  WS-CURRENT-DATE-TIME.
+               10  WS-CURR-DATE                PIC 9(008).
+               10  WS-CURR-TIME                PIC 9(006).
+               10  FILLER                      PIC X(009).
+           05  WS-DOB-VALID-SW                 PIC X.
+               88  WS-DOB-VALID                 VALUE "Y".
+           05  WS-DAYS-IN-MONTH                PIC 9(02).
+
+       01  WS-DAYS-TABLE VALUE
+               "31" & "28" & "31" & "30" & "31" & "30" &
+               "31" & "31" & "30" & "31" & "30" & "31".
+           05  WS-DAYS-TAB-ENTRY OCCURS 12     PIC 9(02).
+
+       01  WS-RPT-LINES.
+           05  WS-RPT-HDR1.
+               10  FILLER                      PIC X(20)
+                                   VALUE "CLI9000 EDIT REPORT ".
+               10  FILLER                      PIC X(112) VALUE SPACES.
+           05  WS-RPT-MSGCNT-LINE.
+               10  FILLER                      PIC X(10)
+                                   VALUE "MSGCNT ** ".
+               10  RL-MSGIDA                   PIC X(30).
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  FILLER                      PIC X(11)
+                                   VALUE "MSGCNT=    ".
+               10  RL-MSGCNT                   PIC ---9.
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  FILLER                      PIC X(11)
+                                   VALUE "ACTUAL=    ".
+               10  RL-ACTUAL-CNT               PIC ---9.
+               10  FILLER                      PIC X(53) VALUE SPACES.
+           05  WS-RPT-CLTDOBX-LINE.
+               10  FILLER                      PIC X(10)
+                                   VALUE "CLTDOBX **".
+               10  RL2-MSGIDA                  PIC X(30).
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  FILLER                      PIC X(8)
+                                   VALUE "OCC=    ".
+               10  RL2-OCC-IDX                 PIC 9.
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  FILLER                      PIC X(8)
+                                   VALUE "DATE=   ".
+               10  RL2-CLTDOBX                 PIC 9(008).
+               10  FILLER                      PIC X(59) VALUE SPACES.
+           05  WS-RPT-ADDRTYPE-LINE.
+               10  FILLER                      PIC X(11)
+                                   VALUE "ADDRTYPE **".
+               10  RL3-MSGIDA                  PIC X(30).
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  FILLER                      PIC X(8)
+                                   VALUE "TYPE=   ".
+               10  RL3-ADDRTYPE                PIC X(1).
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  FILLER                      PIC X(10)
+                                   VALUE "OCC1=    ".
+               10  RL3-OCC1                    PIC 9.
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  FILLER                      PIC X(10)
+                                   VALUE "OCC2=    ".
+               10  RL3-OCC2                    PIC 9.
+               10  FILLER                      PIC X(48) VALUE SPACES.
+           05  WS-RPT-GROUP-COMBO-LINE.
+               10  FILLER                      PIC X(11)
+                                   VALUE "GRPCOMBO **".
+               10  RL6-MSGIDA                  PIC X(30).
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  FILLER                      PIC X(8)
+                                   VALUE "OCC=    ".
+               10  RL6-OCC-IDX                 PIC 9.
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  FILLER                      PIC X(8)
+                                   VALUE "GRP=    ".
+               10  RL6-GRP-IDX                 PIC 9.
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  FILLER                      PIC X(11)
+                                   VALUE "GROUP01=   ".
+               10  RL6-GROUP01                 PIC X(1).
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  FILLER                      PIC X(11)
+                                   VALUE "GROUP02=   ".
+               10  RL6-GROUP02                 PIC -(5)9.
+               10  FILLER                      PIC X(24) VALUE SPACES.
+           05  WS-RPT-RESUBMIT-LINE.
+               10  FILLER                      PIC X(11)
+                                   VALUE "RESUBMIT **".
+               10  RL5-MSGIDA                  PIC X(30).
+               10  FILLER                      PIC X(91) VALUE SPACES.
+           05  WS-RPT-UNKNOWN-TYPE-LINE.
+               10  FILLER                      PIC X(11)
+                                   VALUE "MSGID   ** ".
+               10  RL4-MSGIDA                  PIC X(30).
+               10  FILLER                      PIC X(4) VALUE SPACES.
+               10  FILLER                      PIC X(11)
+                                   VALUE "MSGID=     ".
+               10  RL4-MSGID                   PIC X(10).
+               10  FILLER                      PIC X(66) VALUE SPACES.
+           05  WS-RPT-SUMMARY-LINE.
+               10  FILLER                      PIC X(20) VALUE SPACES.
+               10  RL-SUMM-TEXT                PIC X(30).
+               10  RL-SUMM-COUNT               PIC ZZZ,ZZ9.
+               10  FILLER                      PIC X(75) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-READ-MESSAGE
+               IF NOT WS-EOF
+                   PERFORM 2050-PROCESS-ONE-MESSAGE
+               END-IF
+           END-PERFORM
+           PERFORM 2600-PROCESS-RESUBMIT-QUEUE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-CHECKPOINT
+           OPEN INPUT CLIRTVO-IN
+           IF WS-RESTART-SEQ > 0
+               OPEN EXTEND EDIT-RPT
+           ELSE
+               OPEN OUTPUT EDIT-RPT
+               WRITE EDIT-RPT-REC FROM WS-RPT-HDR1
+           END-IF
+           PERFORM 1210-OPEN-GRPHIST-OUT
+           PERFORM 1220-OPEN-CHECKPOINT-FILE
+           PERFORM 1230-OPEN-JOURNAL-OUT
+           PERFORM 1200-OPEN-REJECT-STORE.
+
+      *> GRPHIST-OUT/CHECKPOINT-FILE/JOURNAL-OUT ARE ALL APPEND-ONLY
+      *> HISTORY FILES THAT DON'T EXIST BEFORE THIS PROGRAM'S FIRST
+      *> EVER RUN.  OPEN EXTEND ON A MISSING SEQUENTIAL/LINE SEQUENTIAL
+      *> FILE RETURNS "35" RATHER THAN CREATING IT, SO EACH NEEDS THE
+      *> SAME CREATE-IF-MISSING TREATMENT AS REJECT-STORE BELOW.
+       1210-OPEN-GRPHIST-OUT.
+           OPEN EXTEND GRPHIST-OUT
+           IF WS-GRPHIST-FILE-STATUS = "35"
+               OPEN OUTPUT GRPHIST-OUT
+               CLOSE GRPHIST-OUT
+               OPEN EXTEND GRPHIST-OUT
+           END-IF.
+
+       1220-OPEN-CHECKPOINT-FILE.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           END-IF.
+
+       1230-OPEN-JOURNAL-OUT.
+           OPEN EXTEND JOURNAL-OUT
+           IF WS-JOURNAL-FILE-STATUS = "35"
+               OPEN OUTPUT JOURNAL-OUT
+               CLOSE JOURNAL-OUT
+               OPEN EXTEND JOURNAL-OUT
+           END-IF.
+
+      *> COMMON PROCESSING FOR ONE MESSAGE, SHARED BY THE PRIMARY
+      *> CLIRTVO-IN LOOP AND THE RESUBMIT-QUEUE DRAIN BELOW - BOTH
+      *> FEED THE SAME CLIRTVO-REC AREA THROUGH JOURNAL/EDIT/POST SO
+      *> A RESUBMITTED MESSAGE IS TREATED EXACTLY LIKE ANY OTHER
+      *> INBOUND ONE.  WS-MSG-READ IS A RUNNING SEQUENCE ACROSS BOTH
+      *> SOURCES SO CHECKPOINT/RESTART KEEPS WORKING ACROSS THE WHOLE
+      *> COMBINED STREAM.
+       2050-PROCESS-ONE-MESSAGE.
+           IF WS-MSG-READ > WS-RESTART-SEQ
+               PERFORM 2100-JOURNAL-MESSAGE
+               PERFORM 3000-EDIT-MESSAGE
+               PERFORM 4000-POST-MESSAGE
+               PERFORM 4200-CHECKPOINT-IF-DUE
+           END-IF.
+
+      *> THE REJECT STORE IS INDEXED BY MSGIDA SO THE ONLINE
+      *> CORRECTION TRANSACTION (CLI9030) CAN PULL UP A REJECTED
+      *> MESSAGE DIRECTLY.  ON A CLEAN NEW DAY'S FILE THE INDEXED
+      *> FILE MAY NOT EXIST YET AND HAS TO BE CREATED BEFORE IT CAN
+      *> BE OPENED FOR I-O.
+       1200-OPEN-REJECT-STORE.
+           OPEN I-O REJECT-STORE
+           IF WS-RJCT-FILE-STATUS = "35"
+               OPEN OUTPUT REJECT-STORE
+               CLOSE REJECT-STORE
+               OPEN I-O REJECT-STORE
+           END-IF.
+
+      *> RESTART SUPPORT: A PRIOR RUN MAY HAVE ABENDED PARTWAY
+      *> THROUGH THE FILE.  IF A CHECKPOINT FILE EXISTS, THE LAST
+      *> RECORD WRITTEN TO IT CARRIES THE SEQUENCE NUMBER OF THE
+      *> LAST MESSAGE THIS PROGRAM COMMITTED - MESSAGES UP TO AND
+      *> INCLUDING THAT SEQUENCE NUMBER ARE READ AGAIN (SO THE INPUT
+      *> FILE STAYS POSITIONED CORRECTLY) BUT NOT RE-EDITED OR
+      *> RE-POSTED, SO A RESTART NEITHER SKIPS NOR REPROCESSES A
+      *> COMMITTED MESSAGE.
+       1100-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-SEQ
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-OK
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-CKPT-EOF TO TRUE
+                   END-READ
+                   IF NOT WS-CKPT-EOF
+                       MOVE CKPT-SEQ TO WS-RESTART-SEQ
+                       MOVE CKPT-FIRST-MSGIDA TO WS-CKPT-FIRST-MSGIDA
+                   END-IF
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-READ-MESSAGE.
+           READ CLIRTVO-IN
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           IF NOT WS-EOF
+               ADD 1 TO WS-MSG-READ
+               IF WS-MSG-READ = 1
+                   PERFORM 2010-VERIFY-CHECKPOINT-FILE-MATCH
+               END-IF
+           END-IF.
+
+      *> A CHECKPOINT CARRIES THE MSGIDA OF THE FIRST RECORD IN THE
+      *> INPUT FILE IT WAS WRITTEN AGAINST.  IF THIS RUN'S FIRST
+      *> RECORD DOESN'T MATCH, THIS IS A DIFFERENT FILE THAN THE ONE
+      *> THE CHECKPOINT WAS TAKEN AGAINST - AN OPERATOR RUNNING A
+      *> FRESH DAY'S FILE WITHOUT FIRST ROLLING CLI9000K - SO THE
+      *> STALE RESTART POINT IS DISCARDED RATHER THAN SILENTLY
+      *> SKIPPING THIS FILE'S OWN LEADING MESSAGES.
+       2010-VERIFY-CHECKPOINT-FILE-MATCH.
+           MOVE MSGIDA TO WS-FIRST-MSGIDA
+           IF WS-RESTART-SEQ > 0
+               AND WS-CKPT-FIRST-MSGIDA NOT = SPACES
+               AND WS-CKPT-FIRST-MSGIDA NOT = WS-FIRST-MSGIDA
+               DISPLAY "CLI9000: CHECKPOINT " WS-CKPT-FIRST-MSGIDA
+                   " DOES NOT MATCH THIS FILE'S FIRST MESSAGE "
+                   WS-FIRST-MSGIDA
+                   " - IGNORING PRIOR RESTART POINT"
+               MOVE 0 TO WS-RESTART-SEQ
+           END-IF.
+
+       2100-JOURNAL-MESSAGE.
+      *> WRITE THE AS-RECEIVED IMAGE OF THIS MESSAGE BEFORE ANY
+      *> EDIT TOUCHES IT, SO A DISPUTED TRANSACTION CAN ALWAYS BE
+      *> REPRODUCED EXACTLY AS IT ARRIVED.  MESSAGE-DATA IS CARRIED
+      *> HERE AS AN OPAQUE BYTE IMAGE, NOT DECODED INTO BGEN-XXXXX
+      *> FIELDS, SO THE JOURNAL CAPTURES EVERY MESSAGE REGARDLESS OF
+      *> MSGID TYPE - THIS PARAGRAPH RUNS AHEAD OF DISPATCH AND ISN'T
+      *> GATED ON IT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE MSGIDA TO JR-MSGIDA
+           MOVE MSGLNG TO JR-MSGLNG
+           MOVE MSGCNT TO JR-MSGCNT
+           MOVE MSGID TO JR-MSGID
+           MOVE WS-CURR-DATE TO JR-RECEIVED-DATE
+           MOVE WS-CURR-TIME TO JR-RECEIVED-TIME
+           MOVE MESSAGE-DATA TO JR-MESSAGE-DATA
+           WRITE CLIJRNL-REC
+           IF WS-JOURNAL-FILE-OK
+               ADD 1 TO WS-JOURNAL-WRITTEN
+           ELSE
+               DISPLAY "CLI9000: JOURNAL WRITE FAILED FOR " MSGIDA
+                   " STATUS=" WS-JOURNAL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9000-TERMINATE
+               STOP RUN
+           END-IF.
+
+      *> DRAIN ANY MESSAGES CLI9030 RESUBMITTED SINCE THE LAST RUN.
+      *> EACH ONE IS MOVED INTO CLIRTVO-REC AND RUN THROUGH THE SAME
+      *> 2050 PROCESSING AS A MESSAGE READ FROM CLIRTVOI, THEN THE
+      *> QUEUE IS EMPTIED SO IT ISN'T REPROCESSED ON THE NEXT RUN.  IF
+      *> CLI9030 HAS NEVER RUN, CLI9000I DOESN'T EXIST YET AND OPEN
+      *> INPUT RETURNS "35" - NOTHING TO DRAIN.
+       2600-PROCESS-RESUBMIT-QUEUE.
+           OPEN INPUT RESUBMIT-IN
+           IF WS-RESUB-FILE-STATUS = "00"
+               PERFORM UNTIL WS-RESUB-EOF
+                   READ RESUBMIT-IN
+                       AT END
+                           SET WS-RESUB-EOF TO TRUE
+                   END-READ
+                   IF NOT WS-RESUB-EOF
+                       MOVE RESUBMIT-IN-REC TO CLIRTVO-REC
+                       ADD 1 TO WS-MSG-READ
+      *> ONLY REPORT (AND COUNT) A RESUBMISSION THAT THIS RUN ACTUALLY
+      *> REPROCESSES - ON A RESTART, MESSAGES UP TO WS-RESTART-SEQ ARE
+      *> DELIBERATELY SKIPPED BY 2050, AND A REPORT LINE FOR ONE OF
+      *> THOSE WOULD SHOW A RESUBMISSION THAT NEVER HAPPENED.
+                       IF WS-MSG-READ > WS-RESTART-SEQ
+                           ADD 1 TO WS-RESUB-READ
+                           MOVE MSGIDA TO RL5-MSGIDA
+                           WRITE EDIT-RPT-REC FROM WS-RPT-RESUBMIT-LINE
+                       END-IF
+                       PERFORM 2050-PROCESS-ONE-MESSAGE
+                   END-IF
+               END-PERFORM
+               CLOSE RESUBMIT-IN
+               OPEN OUTPUT RESUBMIT-IN
+               CLOSE RESUBMIT-IN
+           END-IF.
+
+       3000-EDIT-MESSAGE.
+           SET WS-MSG-VALID TO TRUE
+           SET WS-MSG-KNOWN-TYPE TO TRUE
+           PERFORM 3050-DISPATCH-MESSAGE.
+
+       3050-DISPATCH-MESSAGE.
+      *> ROUTE THIS MESSAGE TO THE EDITS APPROPRIATE TO ITS MSGID.
+      *> TODAY ONLY THE "CLTRTV" CLIENT-RETRIEVE FAMILY IS ONBOARDED;
+      *> A NEW MESSAGE TYPE IS ADDED HERE AS ANOTHER WHEN, WITH ITS
+      *> OWN EDIT PARAGRAPHS AND, IF IT NEEDS THEM, ITS OWN TARGET
+      *> FILES - WITHOUT TOUCHING THE CLTRTV PATH.
+           MOVE MSGID (1:6) TO WS-MSGID-PREFIX
+           EVALUATE WS-MSGID-PREFIX
+               WHEN "CLTRTV"
+                   PERFORM 3100-CHECK-MSGCNT
+                   PERFORM 3200-CHECK-CLTDOBX
+                   PERFORM 3300-CHECK-DUP-ADDRTYPE
+                   PERFORM 3350-CHECK-GROUP-COMBINATION
+               WHEN OTHER
+                   PERFORM 3400-REJECT-UNKNOWN-TYPE
+           END-EVALUATE.
+
+       3400-REJECT-UNKNOWN-TYPE.
+      *> NO EDIT SET IS ONBOARDED YET FOR THIS MSGID - REJECT RATHER
+      *> THAN RUNNING CLTRTV EDITS AGAINST A MESSAGE SHAPE THEY
+      *> WEREN'T WRITTEN FOR.  MARKING THE TYPE UNKNOWN ALSO KEEPS
+      *> 4100-PERSIST-GROUP-HISTORY FROM DECODING BGEN-XXXXX-SHAPED
+      *> FIELDS OUT OF A MESSAGE THAT WAS NEVER ESTABLISHED TO HAVE
+      *> THAT SHAPE.
+           ADD 1 TO WS-UNKNOWN-TYPE-ERRORS
+           SET WS-MSG-INVALID TO TRUE
+           SET WS-MSG-UNKNOWN-TYPE TO TRUE
+           MOVE MSGIDA TO RL4-MSGIDA
+           MOVE MSGID TO RL4-MSGID
+           WRITE EDIT-RPT-REC FROM WS-RPT-UNKNOWN-TYPE-LINE.
+
+       3100-CHECK-MSGCNT.
+      *> RECONCILE MSGCNT AGAINST THE NUMBER OF BGEN-XXXXX
+      *> OCCURRENCES THAT ARE GENUINELY POPULATED.  AN OCCURRENCE
+      *> IS CONSIDERED POPULATED WHEN ITS ADDRTYPE IS NOT SPACES
+      *> OR LOW-VALUES - ADDRTYPE IS THE ONE FIELD EVERY GENUINE
+      *> OCCURRENCE MUST CARRY.
+           MOVE 0 TO WS-ACTUAL-CNT
+           PERFORM VARYING WS-OCC-IDX FROM 1 BY 1
+                   UNTIL WS-OCC-IDX > 4
+               IF BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = SPACES
+                   AND BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = LOW-VALUES
+                   ADD 1 TO WS-ACTUAL-CNT
+               END-IF
+           END-PERFORM
+           IF MSGCNT NOT = WS-ACTUAL-CNT
+               ADD 1 TO WS-MSGCNT-ERRORS
+               SET WS-MSG-INVALID TO TRUE
+               MOVE MSGIDA TO RL-MSGIDA
+               MOVE MSGCNT TO RL-MSGCNT
+               MOVE WS-ACTUAL-CNT TO RL-ACTUAL-CNT
+               WRITE EDIT-RPT-REC FROM WS-RPT-MSGCNT-LINE
+           END-IF.
+
+       3200-CHECK-CLTDOBX.
+      *> VALIDATE THE CCYY/MM/DD BREAKDOWN OF CLTDOBX FOR EACH
+      *> POPULATED OCCURRENCE.  ONLY OCCURRENCES CARRYING AN
+      *> ADDRTYPE ARE CONSIDERED GENUINE, THE SAME RULE USED TO
+      *> RECONCILE MSGCNT ABOVE.
+           PERFORM VARYING WS-OCC-IDX FROM 1 BY 1
+                   UNTIL WS-OCC-IDX > 4
+               IF BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = SPACES
+                   AND BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = LOW-VALUES
+                   PERFORM 3210-EDIT-ONE-CLTDOBX
+               END-IF
+           END-PERFORM.
+
+       3210-EDIT-ONE-CLTDOBX.
+           SET WS-DOB-VALID TO TRUE
+      *> CLTDOBX MAY BE LOW-VALUES (NEVER SENT) EVEN THOUGH ADDRTYPE IS
+      *> POPULATED - AN UNSENT BIRTHDATE IS NOT A BAD DATE, SO IT IS
+      *> NOT RUN THROUGH THE CCYY/MM/DD CHECKS BELOW AT ALL.
+           IF BGEN-XXXXX-CLTDOBX (WS-OCC-IDX) NUMERIC
+               AND BGEN-XXXXX-CLTDOBX (WS-OCC-IDX) NOT = LOW-VALUES
+               IF BGEN-XXXXX-CLTDOBX-CCYY (WS-OCC-IDX) = 0
+                   MOVE "N" TO WS-DOB-VALID-SW
+               END-IF
+               IF BGEN-XXXXX-CLTDOBX-MM (WS-OCC-IDX) < 1
+                   OR BGEN-XXXXX-CLTDOBX-MM (WS-OCC-IDX) > 12
+                   MOVE "N" TO WS-DOB-VALID-SW
+               END-IF
+               IF WS-DOB-VALID
+                   MOVE WS-DAYS-TAB-ENTRY (BGEN-XXXXX-CLTDOBX-MM (WS-OCC-IDX))
+                       TO WS-DAYS-IN-MONTH
+                   IF BGEN-XXXXX-CLTDOBX-MM (WS-OCC-IDX) = 2
+                       AND FUNCTION MOD (BGEN-XXXXX-CLTDOBX-CCYY (WS-OCC-IDX), 4) = 0
+                       AND (FUNCTION MOD (BGEN-XXXXX-CLTDOBX-CCYY (WS-OCC-IDX), 100) NOT = 0
+                           OR FUNCTION MOD (BGEN-XXXXX-CLTDOBX-CCYY (WS-OCC-IDX), 400) = 0)
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   END-IF
+                   IF BGEN-XXXXX-CLTDOBX-DD (WS-OCC-IDX) < 1
+                       OR BGEN-XXXXX-CLTDOBX-DD (WS-OCC-IDX) > WS-DAYS-IN-MONTH
+                       MOVE "N" TO WS-DOB-VALID-SW
+                   END-IF
+               END-IF
+           END-IF
+           IF NOT WS-DOB-VALID
+               ADD 1 TO WS-CLTDOBX-ERRORS
+               SET WS-MSG-INVALID TO TRUE
+               MOVE MSGIDA TO RL2-MSGIDA
+               MOVE WS-OCC-IDX TO RL2-OCC-IDX
+      *> CLTDOBX MAY BE LOW-VALUES (NEVER SENT) RATHER THAN A BAD
+      *> DATE - MOVING THAT STRAIGHT INTO A DISPLAY-NUMERIC REPORT
+      *> FIELD LEAVES EMBEDDED NULS IN IT, WHICH ABENDS THE LINE
+      *> SEQUENTIAL WRITE BELOW.  REPORT ZEROS FOR ANY NON-NUMERIC
+      *> SOURCE VALUE INSTEAD OF THE RAW BYTES.
+               IF BGEN-XXXXX-CLTDOBX (WS-OCC-IDX) NUMERIC
+                   MOVE BGEN-XXXXX-CLTDOBX (WS-OCC-IDX) TO RL2-CLTDOBX
+               ELSE
+                   MOVE 0 TO RL2-CLTDOBX
+               END-IF
+               WRITE EDIT-RPT-REC FROM WS-RPT-CLTDOBX-LINE
+           END-IF.
+
+       3300-CHECK-DUP-ADDRTYPE.
+      *> SCAN ALL FOUR BGEN-XXXXX-ADDRTYPE VALUES FOR THIS MESSAGE
+      *> AND FLAG ANY ADDRTYPE THAT IS POPULATED IN MORE THAN ONE
+      *> OCCURRENCE - IT LEAVES DOWNSTREAM PROCESSING NO WAY TO TELL
+      *> WHICH OCCURRENCE IS AUTHORITATIVE FOR THAT ADDRESS TYPE.
+           PERFORM VARYING WS-OCC-IDX FROM 1 BY 1
+                   UNTIL WS-OCC-IDX > 3
+               IF BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = SPACES
+                   AND BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = LOW-VALUES
+                   PERFORM VARYING WS-OCC-IDX2 FROM WS-OCC-IDX BY 1
+                           UNTIL WS-OCC-IDX2 > 4
+                       IF WS-OCC-IDX2 NOT = WS-OCC-IDX
+                           AND BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX2) =
+                               BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX)
+                           ADD 1 TO WS-ADDRTYPE-DUP-ERRORS
+                           SET WS-MSG-INVALID TO TRUE
+                           MOVE MSGIDA TO RL3-MSGIDA
+                           MOVE BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX)
+                               TO RL3-ADDRTYPE
+                           MOVE WS-OCC-IDX TO RL3-OCC1
+                           MOVE WS-OCC-IDX2 TO RL3-OCC2
+                           WRITE EDIT-RPT-REC FROM WS-RPT-ADDRTYPE-LINE
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+      *> A GROUP01 CODE AND ITS GROUP02 VALUE MUST TRAVEL TOGETHER -
+      *> A CODE WITH NO VALUE, OR A VALUE WITH NO CODE, IS THE "BAD
+      *> GROUP01/GROUP02 COMBINATION" THE CLI9030 ONLINE CORRECTION
+      *> SCREEN EXISTS TO FIX.  CHECKED ACROSS ALL THREE GROUP
+      *> ENTRIES OF EVERY POPULATED BGEN-XXXXX OCCURRENCE.
+       3350-CHECK-GROUP-COMBINATION.
+           PERFORM VARYING WS-OCC-IDX FROM 1 BY 1
+                   UNTIL WS-OCC-IDX > 4
+               IF BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = SPACES
+                   AND BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = LOW-VALUES
+                   PERFORM VARYING WS-GRP-IDX FROM 1 BY 1
+                           UNTIL WS-GRP-IDX > 3
+                       PERFORM 3360-CHECK-ONE-GROUP-COMBO
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       3360-CHECK-ONE-GROUP-COMBO.
+           SET WS-GROUP-COMBO-VALID TO TRUE
+           IF (BGEN-XXXXX-GROUP01 (WS-OCC-IDX, WS-GRP-IDX) NOT = SPACES
+                   AND BGEN-XXXXX-GROUP01 (WS-OCC-IDX, WS-GRP-IDX)
+                       NOT = LOW-VALUES)
+               AND BGEN-XXXXX-GROUP02 (WS-OCC-IDX, WS-GRP-IDX) = 0
+               MOVE "N" TO WS-GROUP-COMBO-VALID-SW
+           END-IF
+           IF (BGEN-XXXXX-GROUP01 (WS-OCC-IDX, WS-GRP-IDX) = SPACES
+                   OR BGEN-XXXXX-GROUP01 (WS-OCC-IDX, WS-GRP-IDX)
+                       = LOW-VALUES)
+               AND BGEN-XXXXX-GROUP02 (WS-OCC-IDX, WS-GRP-IDX) NOT = 0
+               MOVE "N" TO WS-GROUP-COMBO-VALID-SW
+           END-IF
+           IF NOT WS-GROUP-COMBO-VALID
+               ADD 1 TO WS-GROUP-COMBO-ERRORS
+               SET WS-MSG-INVALID TO TRUE
+               MOVE MSGIDA TO RL6-MSGIDA
+               MOVE WS-OCC-IDX TO RL6-OCC-IDX
+               MOVE WS-GRP-IDX TO RL6-GRP-IDX
+      *> GROUP01 MAY BE LOW-VALUES (NO CODE SENT) WHEN THIS COMBO IS
+      *> FLAGGED - MOVING THAT RAW BYTE INTO A LINE SEQUENTIAL REPORT
+      *> FIELD DROPS THE RECORD ENTIRELY.  SHOW SPACES INSTEAD.
+               IF BGEN-XXXXX-GROUP01 (WS-OCC-IDX, WS-GRP-IDX) = LOW-VALUES
+                   MOVE SPACES TO RL6-GROUP01
+               ELSE
+                   MOVE BGEN-XXXXX-GROUP01 (WS-OCC-IDX, WS-GRP-IDX)
+                       TO RL6-GROUP01
+               END-IF
+               MOVE BGEN-XXXXX-GROUP02 (WS-OCC-IDX, WS-GRP-IDX)
+                   TO RL6-GROUP02
+               WRITE EDIT-RPT-REC FROM WS-RPT-GROUP-COMBO-LINE
+           END-IF.
+
+       4000-POST-MESSAGE.
+           IF WS-MSG-KNOWN-TYPE
+               PERFORM 4100-PERSIST-GROUP-HISTORY
+           END-IF
+           IF WS-MSG-VALID
+               ADD 1 TO WS-MSG-CLEAN
+           ELSE
+               ADD 1 TO WS-MSG-REJECTED
+               PERFORM 4400-WRITE-REJECT-STORE
+           END-IF.
+
+       4100-PERSIST-GROUP-HISTORY.
+      *> APPEND A DATED SNAPSHOT OF THE GROUP TABLE FOR EVERY
+      *> POPULATED BGEN-XXXXX OCCURRENCE, VALID OR NOT - THE
+      *> HISTORY FILE NEEDS TO REFLECT WHAT WAS ACTUALLY SENT, NOT
+      *> JUST WHAT PASSED EDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           PERFORM VARYING WS-OCC-IDX FROM 1 BY 1
+                   UNTIL WS-OCC-IDX > 4
+               IF BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = SPACES
+                   AND BGEN-XXXXX-ADDRTYPE (WS-OCC-IDX) NOT = LOW-VALUES
+                   MOVE MSGID TO GH-MSGID
+                   MOVE MSGIDA TO GH-MSGIDA
+                   MOVE WS-OCC-IDX TO GH-BGEN-OCC-IDX
+                   MOVE WS-CURR-DATE TO GH-SNAPSHOT-DATE
+                   MOVE WS-CURR-TIME TO GH-SNAPSHOT-TIME
+                   MOVE BGEN-XXXXX-GROUP (WS-OCC-IDX, 1) TO GH-GROUP (1)
+                   MOVE BGEN-XXXXX-GROUP (WS-OCC-IDX, 2) TO GH-GROUP (2)
+                   MOVE BGEN-XXXXX-GROUP (WS-OCC-IDX, 3) TO GH-GROUP (3)
+                   WRITE CLIGRPH-REC
+                   IF WS-GRPHIST-FILE-OK
+                       ADD 1 TO WS-GRPHIST-WRITTEN
+                   ELSE
+                       DISPLAY "CLI9000: GROUP HISTORY WRITE FAILED FOR "
+                           MSGIDA " STATUS=" WS-GRPHIST-FILE-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       PERFORM 9000-TERMINATE
+                       STOP RUN
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       4400-WRITE-REJECT-STORE.
+      *> STASH THE FULL AS-RECEIVED IMAGE OF A REJECTED MESSAGE,
+      *> KEYED BY MSGIDA, SO CLI9030 CAN PULL IT UP FOR ONLINE
+      *> CORRECTION.  A RESUBMITTED MESSAGE THAT FAILS EDIT AGAIN
+      *> REWRITES ITS EXISTING ENTRY RATHER THAN DUPLICATING IT - AN
+      *> INDEXED FILE'S REWRITE REPLACES THE RECORD FROM THE MOST
+      *> RECENT SUCCESSFUL READ, SO THE DUPLICATE-KEY ENTRY IS READ
+      *> BACK BY KEY FIRST (THE SAME KEYED READ/REWRITE PATTERN
+      *> CLI9030 USES) BEFORE IT IS REFRESHED AND REWRITTEN.  LIKE
+      *> THE JOURNAL, THIS PARAGRAPH STORES CLIRTVO-REC AS AN OPAQUE
+      *> IMAGE RATHER THAN DECODING BGEN-XXXXX FIELDS OUT OF IT, SO
+      *> IT NEEDS NO MESSAGE-TYPE GATE.
+           MOVE MSGIDA TO RJ-MSGIDA
+           MOVE "SEE CLI9000R REPORT " TO RJ-REJECT-REASON
+           SET RJ-STATUS-PENDING TO TRUE
+           MOVE CLIRTVO-REC TO RJ-MESSAGE-IMAGE
+           WRITE CLIRJCT-REC
+           IF WS-RJCT-FILE-STATUS = "22"
+               MOVE MSGIDA TO RJ-MSGIDA
+               READ REJECT-STORE
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               MOVE MSGIDA TO RJ-MSGIDA
+               MOVE "SEE CLI9000R REPORT " TO RJ-REJECT-REASON
+               SET RJ-STATUS-PENDING TO TRUE
+               MOVE CLIRTVO-REC TO RJ-MESSAGE-IMAGE
+               REWRITE CLIRJCT-REC
+               IF WS-RJCT-FILE-STATUS NOT = "00"
+                   DISPLAY "CLI9000: REJECT STORE REWRITE FAILED FOR "
+                       MSGIDA " STATUS=" WS-RJCT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   PERFORM 9000-TERMINATE
+                   STOP RUN
+               END-IF
+           END-IF
+           IF WS-RJCT-FILE-STATUS = "00"
+               ADD 1 TO WS-REJECT-STORED
+           ELSE
+               IF WS-RJCT-FILE-STATUS NOT = "22"
+                   DISPLAY "CLI9000: REJECT STORE WRITE FAILED FOR "
+                       MSGIDA " STATUS=" WS-RJCT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   PERFORM 9000-TERMINATE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       4200-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD (WS-MSG-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 4210-WRITE-CHECKPOINT
+           END-IF.
+
+       4210-WRITE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-REC
+           MOVE MSGIDA TO CKPT-MSGIDA
+           MOVE WS-MSG-READ TO CKPT-SEQ
+           MOVE WS-FIRST-MSGIDA TO CKPT-FIRST-MSGIDA
+           WRITE CHECKPOINT-REC.
+
+       9000-TERMINATE.
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "MESSAGES READ                 " TO RL-SUMM-TEXT
+           MOVE WS-MSG-READ TO RL-SUMM-COUNT
+           WRITE EDIT-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "MESSAGES CLEAN                " TO RL-SUMM-TEXT
+           MOVE WS-MSG-CLEAN TO RL-SUMM-COUNT
+           WRITE EDIT-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "MESSAGES REJECTED             " TO RL-SUMM-TEXT
+           MOVE WS-MSG-REJECTED TO RL-SUMM-COUNT
+           WRITE EDIT-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "MSGCNT MISMATCHES             " TO RL-SUMM-TEXT
+           MOVE WS-MSGCNT-ERRORS TO RL-SUMM-COUNT
+           WRITE EDIT-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "CLTDOBX DATE ERRORS           " TO RL-SUMM-TEXT
+           MOVE WS-CLTDOBX-ERRORS TO RL-SUMM-COUNT
+           WRITE EDIT-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "UNKNOWN MSGID TYPE ERRORS     " TO RL-SUMM-TEXT
+           MOVE WS-UNKNOWN-TYPE-ERRORS TO RL-SUMM-COUNT
+           WRITE EDIT-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "DUPLICATE ADDRTYPE ERRORS     " TO RL-SUMM-TEXT
+           MOVE WS-ADDRTYPE-DUP-ERRORS TO RL-SUMM-COUNT
+           WRITE EDIT-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "GROUP01/GROUP02 COMBO ERRORS  " TO RL-SUMM-TEXT
+           MOVE WS-GROUP-COMBO-ERRORS TO RL-SUMM-COUNT
+           WRITE EDIT-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "GROUP HISTORY SNAPSHOTS       " TO RL-SUMM-TEXT
+           MOVE WS-GRPHIST-WRITTEN TO RL-SUMM-COUNT
+           WRITE EDIT-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           IF WS-MSG-READ > WS-RESTART-SEQ
+               PERFORM 4210-WRITE-CHECKPOINT
+           END-IF
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "MESSAGES JOURNALED            " TO RL-SUMM-TEXT
+           MOVE WS-JOURNAL-WRITTEN TO RL-SUMM-COUNT
+           WRITE EDIT-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "MESSAGES STORED FOR CORRECTION" TO RL-SUMM-TEXT
+           MOVE WS-REJECT-STORED TO RL-SUMM-COUNT
+           WRITE EDIT-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           MOVE SPACES TO WS-RPT-SUMMARY-LINE
+           MOVE "MESSAGES RESUBMITTED VIA 9030 " TO RL-SUMM-TEXT
+           MOVE WS-RESUB-READ TO RL-SUMM-COUNT
+           WRITE EDIT-RPT-REC FROM WS-RPT-SUMMARY-LINE
+
+           CLOSE CLIRTVO-IN
+           CLOSE EDIT-RPT
+           CLOSE GRPHIST-OUT
+           CLOSE CHECKPOINT-FILE
+           CLOSE JOURNAL-OUT
+           CLOSE REJECT-STORE.
